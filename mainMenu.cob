@@ -0,0 +1,44 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MAINMENU.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-MENU-CHOICE      PIC 9(01) VALUE ZERO.
+   88 RUN-FILEWRT      VALUE 1.
+   88 RUN-FILEREAD     VALUE 2.
+   88 RUN-COBOLTUT     VALUE 3.
+   88 RUN-COBOLTUT1    VALUE 4.
+   88 EXIT-MENU        VALUE 9.
+PROCEDURE DIVISION.
+    PERFORM UNTIL EXIT-MENU
+       DISPLAY ' '
+       DISPLAY '========== STUDENT ROSTER MAIN MENU =========='
+       DISPLAY '  1.  COPY/RECONCILE ROSTER  (FILEWRT)'
+       DISPLAY '  2.  VALIDATE & LIST ROSTER (FILEREAD)'
+       DISPLAY '  3.  COBOL TUTORIAL 1       (COBOLTUT)'
+       DISPLAY '  4.  COBOL TUTORIAL 2       (COBOLTUT1)'
+       DISPLAY '  9.  EXIT'
+       DISPLAY '================================================'
+       DISPLAY 'ENTER YOUR CHOICE: ' WITH NO ADVANCING
+       ACCEPT WS-MENU-CHOICE
+       EVALUATE TRUE
+          WHEN RUN-FILEWRT
+             CALL 'FILEWRT'
+             CANCEL 'FILEWRT'
+          WHEN RUN-FILEREAD
+             CALL 'FILEREAD'
+             CANCEL 'FILEREAD'
+          WHEN RUN-COBOLTUT
+             CALL 'COBOLTUT'
+             CANCEL 'COBOLTUT'
+          WHEN RUN-COBOLTUT1
+             CALL 'COBOLTUT1'
+             CANCEL 'COBOLTUT1'
+          WHEN EXIT-MENU
+             DISPLAY 'EXITING MAINMENU'
+          WHEN OTHER
+             DISPLAY 'INVALID SELECTION, PLEASE TRY AGAIN'
+       END-EVALUATE
+    END-PERFORM.
+    STOP RUN.
