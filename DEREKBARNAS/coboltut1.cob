@@ -20,10 +20,21 @@
                03  MOB PIC 99.
                03  DOB PIC 99.
                03  YOB PIC 9(4).
+       01  SignedIntEdited PIC -(4)9.
+       01  BalanceInd PIC X(02) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
-       
+       PERFORM DISPLAY-SIGNED-BALANCE.
 
-       STOP RUN.
+       GOBACK.
+
+       DISPLAY-SIGNED-BALANCE.
+           MOVE SignedInt TO SignedIntEdited
+           IF SignedInt < 0
+              MOVE "DB" TO BalanceInd
+           ELSE
+              MOVE "CR" TO BalanceInd
+           END-IF
+           DISPLAY "BALANCE: " SignedIntEdited " " BalanceInd.
    
\ No newline at end of file
