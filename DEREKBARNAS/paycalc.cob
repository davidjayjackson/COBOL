@@ -0,0 +1,53 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYCALC.
+       AUTHOR. David Jackson.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  PayCheck PIC    9(4)V99 VALUE   ZEROS.
+       01  NetPay PIC 9(4)V99 VALUE ZEROS.
+       01  TotalDeductions PIC 9(4)V99 VALUE ZEROS.
+       01  OneDeduction PIC 9(4)V99 VALUE ZEROS.
+       01  DedSub PIC 9 VALUE ZERO.
+       01  PayValid PIC X(01) VALUE "N".
+           88  PayIsValid VALUE "Y".
+           88  PayIsNotValid VALUE "N".
+
+       01  DeductionRateValues.
+           02  FILLER PIC X(10) VALUE "FEDERAL TX".
+           02  FILLER PIC V9999 VALUE .1500.
+           02  FILLER PIC X(10) VALUE "STATE TAX ".
+           02  FILLER PIC V9999 VALUE .0500.
+           02  FILLER PIC X(10) VALUE "FICA      ".
+           02  FILLER PIC V9999 VALUE .0765.
+       01  DeductionTable REDEFINES DeductionRateValues.
+           02  DeductionEntry OCCURS 3 TIMES.
+               03  DeductionName PIC X(10).
+               03  DeductionRate PIC V9999.
+
+       PROCEDURE DIVISION.
+       PERFORM UNTIL PayIsValid
+          DISPLAY "ENTER YOUR GROSS PAY (FORMAT 9999.99): " WITH NO ADVANCING
+          ACCEPT PayCheck
+          MOVE "Y" TO PayValid
+          IF PayCheck = ZERO
+             MOVE "N" TO PayValid
+             DISPLAY "INVALID GROSS PAY -- INCLUDE THE DECIMAL POINT, E.G. 2000.00. PLEASE RE-ENTER."
+          END-IF
+       END-PERFORM
+       MOVE ZEROS TO TotalDeductions
+       PERFORM VARYING DedSub FROM 1 BY 1 UNTIL DedSub > 3
+          COMPUTE OneDeduction ROUNDED =
+             PayCheck * DeductionRate (DedSub)
+          DISPLAY DeductionName (DedSub) ": " OneDeduction
+          ADD OneDeduction TO TotalDeductions
+       END-PERFORM
+       COMPUTE NetPay = PayCheck - TotalDeductions
+       DISPLAY "GROSS PAY      : " PayCheck
+       DISPLAY "TOTAL DEDUCTED : " TotalDeductions
+       DISPLAY "NET PAY        : " NetPay
+
+       GOBACK.
