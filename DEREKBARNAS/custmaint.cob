@@ -0,0 +1,177 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+       AUTHOR. David Jackson.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO CUSTMSTR
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS Ident
+           FILE STATUS IS CustFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 800 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS CustRec.
+       COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  CustFileStatus PIC 9(02).
+       01  MenuChoice PIC 9(01) VALUE ZERO.
+           88  AddCustomer     VALUE 1.
+           88  UpdateCustomer  VALUE 2.
+           88  InquireCustomer VALUE 3.
+           88  DeleteCustomer  VALUE 4.
+           88  ExitMenu        VALUE 9.
+       01  CustFound PIC X(01) VALUE "N".
+           88  FoundOnFile    VALUE "Y".
+           88  NotFoundOnFile VALUE "N".
+       01  TodaysDate.
+           02  TodaysYear  PIC 9(4).
+           02  TodaysMonth PIC 9(2).
+           02  TodaysDay   PIC 9(2).
+       01  CustomerAge PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PERFORM OPEN-CUST-FILE.
+       PERFORM UNTIL ExitMenu
+          DISPLAY " "
+          DISPLAY "========== CUSTOMER MAINTENANCE MENU =========="
+          DISPLAY "  1.  ADD A CUSTOMER"
+          DISPLAY "  2.  UPDATE A CUSTOMER"
+          DISPLAY "  3.  INQUIRE ON A CUSTOMER"
+          DISPLAY "  4.  DELETE A CUSTOMER"
+          DISPLAY "  9.  EXIT"
+          DISPLAY "================================================="
+          DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING
+          ACCEPT MenuChoice
+          EVALUATE TRUE
+             WHEN AddCustomer
+                PERFORM ADD-CUSTOMER-RECORD
+             WHEN UpdateCustomer
+                PERFORM UPDATE-CUSTOMER-RECORD
+             WHEN InquireCustomer
+                PERFORM INQUIRE-CUSTOMER-RECORD
+             WHEN DeleteCustomer
+                PERFORM DELETE-CUSTOMER-RECORD
+             WHEN ExitMenu
+                DISPLAY "EXITING CUSTOMER MAINTENANCE"
+             WHEN OTHER
+                DISPLAY "INVALID SELECTION, PLEASE TRY AGAIN"
+          END-EVALUATE
+       END-PERFORM.
+       CLOSE CUSTFILE.
+       IF CustFileStatus NOT = 00
+          DISPLAY "CUSTFILE (CUSTMSTR) I-O ERROR, FILE STATUS = "
+             CustFileStatus
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+       END-IF.
+       GOBACK.
+
+       OPEN-CUST-FILE.
+           OPEN I-O CUSTFILE
+           IF CustFileStatus = 35
+              OPEN OUTPUT CUSTFILE
+              CLOSE CUSTFILE
+              OPEN I-O CUSTFILE
+           END-IF
+           IF CustFileStatus NOT = 00
+              DISPLAY "CUSTFILE (CUSTMSTR) I-O ERROR, FILE STATUS = "
+                 CustFileStatus
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       ADD-CUSTOMER-RECORD.
+           DISPLAY "ENTER CUSTOMER NUMBER (3 DIGITS): " WITH NO ADVANCING
+           ACCEPT Ident
+           DISPLAY "ENTER CUSTOMER NAME: " WITH NO ADVANCING
+           ACCEPT CustName
+           DISPLAY "ENTER MONTH OF BIRTH (MM): " WITH NO ADVANCING
+           ACCEPT MOB
+           DISPLAY "ENTER DAY OF BIRTH (DD): " WITH NO ADVANCING
+           ACCEPT DOB
+           DISPLAY "ENTER YEAR OF BIRTH (YYYY): " WITH NO ADVANCING
+           ACCEPT YOB
+           SET CustActive TO TRUE
+           WRITE CustRec
+              INVALID KEY
+                 DISPLAY "CUSTOMER " Ident " ALREADY ON FILE"
+              NOT INVALID KEY
+                 DISPLAY "CUSTOMER " Ident " ADDED"
+           END-WRITE.
+
+       UPDATE-CUSTOMER-RECORD.
+           DISPLAY "ENTER CUSTOMER NUMBER TO UPDATE: " WITH NO ADVANCING
+           ACCEPT Ident
+           READ CUSTFILE
+              INVALID KEY
+                 DISPLAY "CUSTOMER " Ident " NOT ON FILE"
+                 MOVE "N" TO CustFound
+              NOT INVALID KEY
+                 MOVE "Y" TO CustFound
+           END-READ
+           IF FoundOnFile
+              DISPLAY "ENTER NEW CUSTOMER NAME: " WITH NO ADVANCING
+              ACCEPT CustName
+              DISPLAY "ENTER NEW MONTH OF BIRTH (MM): " WITH NO ADVANCING
+              ACCEPT MOB
+              DISPLAY "ENTER NEW DAY OF BIRTH (DD): " WITH NO ADVANCING
+              ACCEPT DOB
+              DISPLAY "ENTER NEW YEAR OF BIRTH (YYYY): " WITH NO ADVANCING
+              ACCEPT YOB
+              REWRITE CustRec
+                 INVALID KEY
+                    DISPLAY "UNABLE TO UPDATE CUSTOMER " Ident
+                 NOT INVALID KEY
+                    DISPLAY "CUSTOMER " Ident " UPDATED"
+              END-REWRITE
+           END-IF.
+
+       INQUIRE-CUSTOMER-RECORD.
+           DISPLAY "ENTER CUSTOMER NUMBER TO INQUIRE: " WITH NO ADVANCING
+           ACCEPT Ident
+           READ CUSTFILE
+              INVALID KEY
+                 DISPLAY "CUSTOMER " Ident " NOT ON FILE"
+              NOT INVALID KEY
+                 PERFORM CALCULATE-CUSTOMER-AGE
+                 DISPLAY "CUSTOMER NUMBER : " Ident
+                 DISPLAY "NAME            : " CustName
+                 DISPLAY "DATE OF BIRTH   : " MOB "/" DOB "/" YOB
+                 DISPLAY "AGE             : " CustomerAge
+                 DISPLAY "STATUS          : " CustStatus
+           END-READ.
+
+       CALCULATE-CUSTOMER-AGE.
+           ACCEPT TodaysDate FROM DATE YYYYMMDD
+           COMPUTE CustomerAge = TodaysYear - YOB
+           IF TodaysMonth < MOB
+              OR (TodaysMonth = MOB AND TodaysDay < DOB)
+              SUBTRACT 1 FROM CustomerAge
+           END-IF.
+
+       DELETE-CUSTOMER-RECORD.
+           DISPLAY "ENTER CUSTOMER NUMBER TO DELETE: " WITH NO ADVANCING
+           ACCEPT Ident
+           READ CUSTFILE
+              INVALID KEY
+                 DISPLAY "CUSTOMER " Ident " NOT ON FILE"
+                 MOVE "N" TO CustFound
+              NOT INVALID KEY
+                 MOVE "Y" TO CustFound
+           END-READ
+           IF FoundOnFile
+              DELETE CUSTFILE
+                 INVALID KEY
+                    DISPLAY "UNABLE TO DELETE CUSTOMER " Ident
+                 NOT INVALID KEY
+                    DISPLAY "CUSTOMER " Ident " DELETED"
+              END-DELETE
+           END-IF.
