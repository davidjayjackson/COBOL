@@ -9,13 +9,22 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  UserName PIC X(30) VALUE "You".
-       01  Num2 PIC 9 VALUE ZEROS.
-       01  Num1 PIC 9 VALUE ZEROS.
-       01  TOTAL   PIC 99 VALUE 0.
+       01  Num1Entry PIC X(5) VALUE SPACES.
+       01  Num2Entry PIC X(5) VALUE SPACES.
+       01  NumEntryCheck PIC X(5).
+       01  Num2 PIC 9(5) VALUE ZEROS.
+       01  Num1 PIC 9(5) VALUE ZEROS.
+       01  TOTAL   PIC 9(6) VALUE 0.
+       01  NumValid PIC X(01) VALUE "N".
+           88  NumIsValid VALUE "Y".
+           88  NumIsNotValid VALUE "N".
        01  SSnum.
            02  SSArea  PIC 999.
            02  SSGroup PIC 99.
            02  SSSerial    PIC 9999.
+       01  SSNValid PIC X(01) VALUE "N".
+           88  SSNIsValid VALUE "Y".
+           88  SSNIsNotValid VALUE "N".
        01 PIValue CONSTANT AS 3.14.
 
        PROCEDURE DIVISION.
@@ -26,13 +35,52 @@
        MOVE   ZERO  TO UserName
        DISPLAY    UserName
        DISPLAY    "Enter 2 to sum"
-       ACCEPT Num1
-       ACCEPT Num2
+       PERFORM UNTIL NumIsValid
+          DISPLAY "Enter first number (up to 5 digits): " WITH NO ADVANCING
+          ACCEPT Num1Entry
+          MOVE "Y" TO NumValid
+          MOVE Num1Entry TO NumEntryCheck
+          INSPECT NumEntryCheck REPLACING TRAILING SPACE BY ZERO
+          IF NumEntryCheck NOT NUMERIC
+             MOVE "N" TO NumValid
+             DISPLAY "INVALID NUMBER -- DIGITS ONLY. PLEASE RE-ENTER."
+          END-IF
+       END-PERFORM
+       MOVE Num1Entry TO Num1
+       MOVE "N" TO NumValid
+       PERFORM UNTIL NumIsValid
+          DISPLAY "Enter second number (up to 5 digits): " WITH NO ADVANCING
+          ACCEPT Num2Entry
+          MOVE "Y" TO NumValid
+          MOVE Num2Entry TO NumEntryCheck
+          INSPECT NumEntryCheck REPLACING TRAILING SPACE BY ZERO
+          IF NumEntryCheck NOT NUMERIC
+             MOVE "N" TO NumValid
+             DISPLAY "INVALID NUMBER -- DIGITS ONLY. PLEASE RE-ENTER."
+          END-IF
+       END-PERFORM
+       MOVE Num2Entry TO Num2
        COMPUTE    Total = Num1 + Num2
        DISPLAY    Num1 "+"   Num2 "=" Total
-       DISPLAY "Enter your SS Number "
-       ACCEPT    SSnum
+       PERFORM UNTIL SSNIsValid
+          DISPLAY "Enter your SS Number "
+          ACCEPT    SSnum
+          MOVE "Y" TO SSNValid
+          IF SSArea = 000 OR SSArea = 666 OR SSArea >= 900
+             MOVE "N" TO SSNValid
+          END-IF
+          IF SSGroup = 00
+             MOVE "N" TO SSNValid
+          END-IF
+          IF SSSerial = 0000
+             MOVE "N" TO SSNValid
+          END-IF
+          IF SSNIsNotValid
+             DISPLAY "INVALID SSN -- AREA CANNOT BE 000, 666, OR 900-999,"
+             DISPLAY "AND GROUP/SERIAL CANNOT BE ALL ZEROS. PLEASE RE-ENTER."
+          END-IF
+       END-PERFORM
        DISPLAY    "Area " SSArea
 
-       STOP RUN.
+       GOBACK.
    
\ No newline at end of file
