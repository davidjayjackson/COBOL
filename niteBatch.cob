@@ -0,0 +1,30 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NITEBAT.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-STEP-RC          PIC 9(03) VALUE ZERO.
+PROCEDURE DIVISION.
+    DISPLAY '========== NIGHTLY ROSTER BATCH STARTING =========='.
+    DISPLAY 'STEP 1 : FILEWRT - COPY/RECONCILE DISK1 TO DISK2'.
+    CALL 'FILEWRT'.
+    MOVE RETURN-CODE TO WS-STEP-RC.
+    IF WS-STEP-RC NOT = 0
+       DISPLAY 'FILEWRT STEP FAILED, RETURN CODE = ' WS-STEP-RC
+       DISPLAY 'STEP 2 SKIPPED - NIGHTLY BATCH ABORTED'
+       MOVE WS-STEP-RC TO RETURN-CODE
+    ELSE
+       DISPLAY 'STEP 1 COMPLETE, RETURN CODE = ' WS-STEP-RC
+       DISPLAY 'STEP 2 : FILEREAD - VALIDATE & LIST REFRESHED ROSTER'
+       SET ENVIRONMENT 'DISK1NAME' TO 'DISK2'
+       CALL 'FILEREAD'
+       MOVE RETURN-CODE TO WS-STEP-RC
+       IF WS-STEP-RC NOT = 0
+          DISPLAY 'FILEREAD STEP FAILED, RETURN CODE = ' WS-STEP-RC
+       ELSE
+          DISPLAY 'STEP 2 COMPLETE, RETURN CODE = ' WS-STEP-RC
+          DISPLAY '========== NIGHTLY ROSTER BATCH COMPLETED =========='
+       END-IF
+    END-IF.
+    STOP RUN.
