@@ -1,54 +1,351 @@
-IDENTIFICATION DIVISION.                                         
-PROGRAM-ID. FILEWRT.                                             
-ENVIRONMENT DIVISION.                                            
-INPUT-OUTPUT SECTION.                                            
-FILE-CONTROL.                                                    
-    SELECT FILE1 ASSIGN TO DISK1.                                
-    ORGANIZATION IS SEQUENTIAL                                   
-    ACCESS MODE IS SEQUENTIAL                                    
-    FILE STATUS IS WS-FS1.                                       
-    SELECT FILE2 ASSIGN TO DISK2.                                
-    ORGANIZATION IS SEQUENTIAL                                   
-    ACCESS MODE IS SEQUENTIAL                                    
-    FILE STATUS IS WS-FS2.                                       
-DATA DIVISION.                                                   
-FILE SECTION.                                                    
-FD  FILE1.                                                       
-    RECORD CONTAINS 80 CHARACTERS.                               
-    BLOCK CONTAINS 800 CHARACTERS.                               
-    RECORDING MODE IS F.                                         
-    DATA RECORD IS STD-REC.                                      
-01 STD-REC.                                                      
-    02 STD-NO          PIC 9(03).                                
-    02 STD-NAME        PIC X(20).                                
-    02 STD-GENDER      PIC X(07).                                
-    02 FILLER          PIC X(50).                                
-FD  FILE2.                                                       
-    RECORD CONTAINS 80 CHARACTERS.                               
-    BLOCK CONTAINS 800 CHARACTERS.                               
-    RECORDING MODE IS F.                                         
-    DATA RECORD IS STD-REC2.                                     
-01 STD-REC2.                                                     
-    02 STD-NO          PIC 9(03).                                
-    02 STD-NAME        PIC X(20).                                
-    02 STD-GENDER      PIC X(07).                                
-    02 FILLER          PIC X(50).                                
-WORKING-STORAGE SECTION.                                         
-77 WS-FS1              PIC 9(02).                                
-77 WS-FS2              PIC 9(02).                                
-01 WS-EOF-SW           PIC X(01) VALUE 'N'.                      
-   88 EOF-SW           VALUE 'Y'.                                
-   88 NOT-EOF-SW       VALUE 'N'.                                
-PROCEDURE DIVISION.                                              
-    DISPLAY 'SEQUENTIAL FILE READING & WRITING..'                
-    OPEN INPUT FILE1.                                            
-    OPEN OUTPUT FILE1.                                           
-    PERFORM UNTIL EOF-SW                                         
-       READ FILE1                                                
-       AT END MOVE 'Y' TO WS-EOF-SW                              
-       MOVE STD-REC TP STD-REC2.                                 
-       WRITE STD-REC2                                            
-    END-PERFORM.                                                 
-    CLOSE FILE1.                                                 
-    CLOSE FILE2.                                                 
-    STOP RUN.                                  
\ No newline at end of file
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FILEWRT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FILE1 ASSIGN DYNAMIC WS-DISK1-NAME
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS SEQUENTIAL
+    RECORD KEY IS STD-NO
+    FILE STATUS IS WS-FS1.
+    SELECT FILE2 ASSIGN DYNAMIC WS-DISK2-NAME
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS SEQUENTIAL
+    RECORD KEY IS STD-NO OF STD-REC2
+    FILE STATUS IS WS-FS2.
+    SELECT DUPFILE ASSIGN TO DUPRPT
+    ORGANIZATION IS SEQUENTIAL
+    ACCESS MODE IS SEQUENTIAL
+    FILE STATUS IS WS-FS-DUP.
+    SELECT CHECKFILE ASSIGN DYNAMIC WS-CKPT-NAME
+    ORGANIZATION IS SEQUENTIAL
+    ACCESS MODE IS SEQUENTIAL
+    FILE STATUS IS WS-FS-CKPT.
+    SELECT AUDITFILE ASSIGN TO AUDITLOG
+    ORGANIZATION IS SEQUENTIAL
+    ACCESS MODE IS SEQUENTIAL
+    FILE STATUS IS WS-FS-AUDIT.
+DATA DIVISION.
+FILE SECTION.
+FD  FILE1
+    RECORD CONTAINS 80 CHARACTERS
+    BLOCK CONTAINS 800 CHARACTERS
+    RECORDING MODE IS F
+    DATA RECORD IS STD-REC.
+COPY STDREC.
+FD  FILE2
+    RECORD CONTAINS 80 CHARACTERS
+    BLOCK CONTAINS 800 CHARACTERS
+    RECORDING MODE IS F
+    DATA RECORD IS STD-REC2.
+COPY STDREC REPLACING ==STD-REC== BY ==STD-REC2==.
+FD  DUPFILE
+    RECORD CONTAINS 80 CHARACTERS
+    BLOCK CONTAINS 800 CHARACTERS
+    RECORDING MODE IS F
+    DATA RECORD IS DUP-REC.
+01 DUP-REC.
+    02 DUP-STD-NO       PIC 9(03).
+    02 FILLER           PIC X(01) VALUE SPACE.
+    02 DUP-STD-NAME     PIC X(20).
+    02 FILLER           PIC X(01) VALUE SPACE.
+    02 DUP-REASON       PIC X(35).
+    02 FILLER           PIC X(20) VALUE SPACE.
+FD  CHECKFILE
+    RECORD CONTAINS 80 CHARACTERS
+    BLOCK CONTAINS 800 CHARACTERS
+    RECORDING MODE IS F
+    DATA RECORD IS CKPT-REC.
+01 CKPT-REC.
+    02 CKPT-LAST-STD-NO    PIC 9(03).
+    02 FILLER              PIC X(01) VALUE SPACE.
+    02 CKPT-READ-COUNT     PIC 9(07).
+    02 FILLER              PIC X(01) VALUE SPACE.
+    02 CKPT-WRITE-COUNT    PIC 9(07).
+    02 FILLER              PIC X(01) VALUE SPACE.
+    02 CKPT-DUP-COUNT      PIC 9(07).
+    02 FILLER              PIC X(01) VALUE SPACE.
+    02 CKPT-STATUS-CD      PIC X(01).
+        88 CKPT-COMPLETE       VALUE 'C'.
+        88 CKPT-IN-PROGRESS    VALUE 'I'.
+    02 FILLER              PIC X(51).
+FD  AUDITFILE
+    RECORD CONTAINS 80 CHARACTERS
+    BLOCK CONTAINS 800 CHARACTERS
+    RECORDING MODE IS F
+    DATA RECORD IS AUDIT-REC.
+01 AUDIT-REC.
+    02 AUDIT-RUN-ID        PIC X(14).
+    02 FILLER              PIC X(01) VALUE SPACE.
+    02 AUDIT-STD-NO        PIC 9(03).
+    02 FILLER              PIC X(01) VALUE SPACE.
+    02 AUDIT-STD-NAME      PIC X(20).
+    02 FILLER              PIC X(01) VALUE SPACE.
+    02 AUDIT-ACTION        PIC X(08).
+    02 FILLER              PIC X(01) VALUE SPACE.
+    02 AUDIT-TIMESTAMP     PIC X(14).
+    02 FILLER              PIC X(17).
+WORKING-STORAGE SECTION.
+77 WS-FS1              PIC 9(02).
+77 WS-FS2              PIC 9(02).
+77 WS-FS-DUP           PIC 9(02).
+77 WS-FS-CKPT          PIC 9(02).
+77 WS-FS-AUDIT         PIC 9(02).
+01 WS-EOF-SW           PIC X(01) VALUE 'N'.
+   88 EOF-SW           VALUE 'Y'.
+   88 NOT-EOF-SW       VALUE 'N'.
+77 WS-READ-COUNT        PIC 9(07) VALUE ZERO.
+77 WS-WRITE-COUNT       PIC 9(07) VALUE ZERO.
+77 WS-DUP-COUNT         PIC 9(07) VALUE ZERO.
+01 WS-SEEN-TABLE.
+   02 WS-SEEN-NO        PIC 9(03) OCCURS 1000 TIMES.
+77 WS-SEEN-MAX          PIC 9(05) VALUE 1000.
+77 WS-SEEN-COUNT        PIC 9(05) VALUE ZERO.
+77 WS-SEEN-SUB          PIC 9(05) VALUE ZERO.
+01 WS-DUP-SW            PIC X(01) VALUE 'N'.
+   88 DUP-FOUND         VALUE 'Y'.
+   88 DUP-NOT-FOUND     VALUE 'N'.
+77 WS-CKPT-INTERVAL     PIC 9(05) VALUE 00100.
+77 WS-CKPT-QUOTIENT     PIC 9(05) VALUE ZERO.
+77 WS-CKPT-REMAINDER    PIC 9(05) VALUE ZERO.
+01 WS-RESTART-SW        PIC X(01) VALUE 'N'.
+   88 RESTART-RUN       VALUE 'Y'.
+   88 FRESH-RUN         VALUE 'N'.
+01 WS-CKPT-LAST-STATUS  PIC X(01) VALUE SPACE.
+   88 LAST-CKPT-COMPLETE     VALUE 'C'.
+   88 LAST-CKPT-IN-PROGRESS  VALUE 'I'.
+01 WS-CKPT-LAST-STD-NO  PIC 9(03) VALUE ZERO.
+77 WS-CKPT-READ-COUNT   PIC 9(07) VALUE ZERO.
+77 WS-CKPT-WRITE-COUNT  PIC 9(07) VALUE ZERO.
+77 WS-CKPT-DUP-COUNT    PIC 9(07) VALUE ZERO.
+01 WS-RUN-ID            PIC X(14).
+01 WS-CURRENT-TIMESTAMP.
+   02 WS-CURRENT-DATE   PIC 9(08).
+   02 WS-CURRENT-TIME   PIC 9(06).
+01 WS-DISK1-NAME        PIC X(30) VALUE 'DISK1'.
+01 WS-DISK1-ENV         PIC X(10) VALUE 'DISK1NAME'.
+01 WS-DISK2-NAME        PIC X(30) VALUE 'DISK2'.
+01 WS-DISK2-ENV         PIC X(10) VALUE 'DISK2NAME'.
+01 WS-CKPT-NAME         PIC X(30).
+PROCEDURE DIVISION.
+    DISPLAY 'SEQUENTIAL FILE READING & WRITING..'
+    ACCEPT WS-DISK1-NAME FROM ENVIRONMENT WS-DISK1-ENV
+       ON EXCEPTION
+          MOVE 'DISK1' TO WS-DISK1-NAME
+    END-ACCEPT
+    IF WS-DISK1-NAME = SPACES
+       MOVE 'DISK1' TO WS-DISK1-NAME
+    END-IF
+    ACCEPT WS-DISK2-NAME FROM ENVIRONMENT WS-DISK2-ENV
+       ON EXCEPTION
+          MOVE 'DISK2' TO WS-DISK2-NAME
+    END-ACCEPT
+    IF WS-DISK2-NAME = SPACES
+       MOVE 'DISK2' TO WS-DISK2-NAME
+    END-IF
+    STRING 'CKPT.' DELIMITED BY SIZE
+       WS-DISK1-NAME DELIMITED BY SPACE
+       '.' DELIMITED BY SIZE
+       WS-DISK2-NAME DELIMITED BY SPACE
+       INTO WS-CKPT-NAME
+    END-STRING
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-CURRENT-TIMESTAMP TO WS-RUN-ID
+    PERFORM DETERMINE-RESTART-POINT.
+    OPEN INPUT FILE1.
+    PERFORM CHECK-FS1.
+    IF RESTART-RUN
+       DISPLAY 'RESTARTING FROM CHECKPOINT AFTER STD-NO ' WS-CKPT-LAST-STD-NO
+       PERFORM REBUILD-SEEN-TABLE
+       MOVE WS-CKPT-READ-COUNT TO WS-READ-COUNT
+       MOVE WS-CKPT-WRITE-COUNT TO WS-WRITE-COUNT
+       MOVE WS-CKPT-DUP-COUNT TO WS-DUP-COUNT
+       MOVE WS-CKPT-LAST-STD-NO TO STD-NO OF STD-REC
+       START FILE1 KEY IS GREATER THAN STD-NO OF STD-REC
+          INVALID KEY MOVE 'Y' TO WS-EOF-SW
+       END-START
+       PERFORM CHECK-FS1
+       OPEN I-O FILE2
+       PERFORM CHECK-FS2
+       OPEN EXTEND CHECKFILE
+       OPEN EXTEND AUDITFILE
+       OPEN EXTEND DUPFILE
+    ELSE
+       OPEN OUTPUT FILE2
+       PERFORM CHECK-FS2
+       OPEN OUTPUT CHECKFILE
+       OPEN OUTPUT AUDITFILE
+       OPEN OUTPUT DUPFILE
+    END-IF.
+    PERFORM CHECK-FS-DUP.
+    PERFORM UNTIL EOF-SW
+       READ FILE1
+       AT END MOVE 'Y' TO WS-EOF-SW
+       END-READ
+       PERFORM CHECK-FS1
+       IF NOT-EOF-SW
+          ADD 1 TO WS-READ-COUNT
+          PERFORM CHECK-FOR-DUPLICATE
+          IF DUP-FOUND
+             ADD 1 TO WS-DUP-COUNT
+             MOVE STD-NO OF STD-REC TO DUP-STD-NO
+             MOVE STD-NAME OF STD-REC TO DUP-STD-NAME
+             MOVE SPACES TO DUP-REASON
+             STRING 'DUPLICATE STD-NO, RECORD SKIPPED'
+                DELIMITED BY SIZE INTO DUP-REASON
+             END-STRING
+             WRITE DUP-REC
+             PERFORM CHECK-FS-DUP
+          ELSE
+             PERFORM REMEMBER-STD-NO
+             MOVE STD-REC TO STD-REC2
+             WRITE STD-REC2
+             PERFORM CHECK-FS2
+             ADD 1 TO WS-WRITE-COUNT
+             PERFORM WRITE-AUDIT-RECORD
+          END-IF
+          DIVIDE WS-READ-COUNT BY WS-CKPT-INTERVAL
+             GIVING WS-CKPT-QUOTIENT
+             REMAINDER WS-CKPT-REMAINDER
+          IF WS-CKPT-REMAINDER = 0
+             PERFORM WRITE-CHECKPOINT
+          END-IF
+       END-IF
+    END-PERFORM.
+    PERFORM WRITE-FINAL-CHECKPOINT.
+    DISPLAY 'RECORDS READ      : ' WS-READ-COUNT.
+    DISPLAY 'RECORDS WRITTEN   : ' WS-WRITE-COUNT.
+    DISPLAY 'DUPLICATES SKIPPED: ' WS-DUP-COUNT.
+    CLOSE FILE1.
+    PERFORM CHECK-FS1.
+    CLOSE FILE2.
+    PERFORM CHECK-FS2.
+    CLOSE DUPFILE.
+    PERFORM CHECK-FS-DUP.
+    CLOSE CHECKFILE.
+    PERFORM CHECK-FS-CKPT.
+    CLOSE AUDITFILE.
+    PERFORM CHECK-FS-AUDIT.
+    GOBACK.
+DETERMINE-RESTART-POINT.
+    MOVE 'N' TO WS-RESTART-SW
+    OPEN INPUT CHECKFILE
+    IF WS-FS-CKPT = 00
+       PERFORM UNTIL EOF-SW
+          READ CHECKFILE
+             AT END MOVE 'Y' TO WS-EOF-SW
+          END-READ
+          PERFORM CHECK-FS-CKPT
+          IF NOT-EOF-SW
+             MOVE CKPT-LAST-STD-NO TO WS-CKPT-LAST-STD-NO
+             MOVE CKPT-READ-COUNT TO WS-CKPT-READ-COUNT
+             MOVE CKPT-WRITE-COUNT TO WS-CKPT-WRITE-COUNT
+             MOVE CKPT-DUP-COUNT TO WS-CKPT-DUP-COUNT
+             MOVE CKPT-STATUS-CD TO WS-CKPT-LAST-STATUS
+          END-IF
+       END-PERFORM
+       CLOSE CHECKFILE
+       MOVE 'N' TO WS-EOF-SW
+       IF LAST-CKPT-IN-PROGRESS
+          MOVE 'Y' TO WS-RESTART-SW
+       END-IF
+    END-IF.
+REBUILD-SEEN-TABLE.
+    OPEN INPUT FILE2
+    PERFORM CHECK-FS2
+    PERFORM UNTIL EOF-SW
+       READ FILE2
+          AT END MOVE 'Y' TO WS-EOF-SW
+       END-READ
+       PERFORM CHECK-FS2
+       IF NOT-EOF-SW
+          IF WS-SEEN-COUNT < WS-SEEN-MAX
+             ADD 1 TO WS-SEEN-COUNT
+             MOVE STD-NO OF STD-REC2 TO WS-SEEN-NO (WS-SEEN-COUNT)
+          END-IF
+       END-IF
+    END-PERFORM
+    CLOSE FILE2
+    MOVE 'N' TO WS-EOF-SW.
+WRITE-CHECKPOINT.
+    MOVE SPACES TO CKPT-REC
+    MOVE STD-NO OF STD-REC TO CKPT-LAST-STD-NO
+    MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+    MOVE WS-WRITE-COUNT TO CKPT-WRITE-COUNT
+    MOVE WS-DUP-COUNT TO CKPT-DUP-COUNT
+    MOVE 'I' TO CKPT-STATUS-CD
+    WRITE CKPT-REC
+    PERFORM CHECK-FS-CKPT.
+WRITE-FINAL-CHECKPOINT.
+    MOVE SPACES TO CKPT-REC
+    MOVE STD-NO OF STD-REC TO CKPT-LAST-STD-NO
+    MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+    MOVE WS-WRITE-COUNT TO CKPT-WRITE-COUNT
+    MOVE WS-DUP-COUNT TO CKPT-DUP-COUNT
+    MOVE 'C' TO CKPT-STATUS-CD
+    WRITE CKPT-REC
+    PERFORM CHECK-FS-CKPT.
+WRITE-AUDIT-RECORD.
+    MOVE SPACES TO AUDIT-REC
+    MOVE WS-RUN-ID TO AUDIT-RUN-ID
+    MOVE STD-NO OF STD-REC TO AUDIT-STD-NO
+    MOVE STD-NAME OF STD-REC TO AUDIT-STD-NAME
+    MOVE 'COPY' TO AUDIT-ACTION
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP
+    WRITE AUDIT-REC
+    PERFORM CHECK-FS-AUDIT.
+*> FILE1/FILE2 are keyed KSDS files (STD-NO is the RECORD KEY), so a
+*> duplicate STD-NO can no longer physically exist once FILE1 is
+*> populated; this check is kept as a defensive guard in case FILEWRT
+*> is ever pointed at a non-indexed or hand-edited extract where that
+*> guarantee does not hold.
+CHECK-FOR-DUPLICATE.
+    MOVE 'N' TO WS-DUP-SW
+    PERFORM VARYING WS-SEEN-SUB FROM 1 BY 1
+       UNTIL WS-SEEN-SUB > WS-SEEN-COUNT
+       IF STD-NO OF STD-REC = WS-SEEN-NO (WS-SEEN-SUB)
+          MOVE 'Y' TO WS-DUP-SW
+       END-IF
+    END-PERFORM.
+REMEMBER-STD-NO.
+    IF WS-SEEN-COUNT < WS-SEEN-MAX
+       ADD 1 TO WS-SEEN-COUNT
+       MOVE STD-NO OF STD-REC TO WS-SEEN-NO (WS-SEEN-COUNT)
+    END-IF.
+*> 23 is tolerated here because START's own INVALID KEY clause (the
+*> restart path's "no record with a greater key" case) already handles
+*> that outcome as normal end-of-file, not a failure.
+CHECK-FS1.
+    IF WS-FS1 NOT = 00 AND WS-FS1 NOT = 10 AND WS-FS1 NOT = 23
+       DISPLAY 'FILE1 (DISK1) I-O ERROR, FILE STATUS = ' WS-FS1
+       MOVE 16 TO RETURN-CODE
+       GOBACK
+    END-IF.
+CHECK-FS2.
+    IF WS-FS2 NOT = 00 AND WS-FS2 NOT = 10
+       DISPLAY 'FILE2 (DISK2) I-O ERROR, FILE STATUS = ' WS-FS2
+       MOVE 16 TO RETURN-CODE
+       GOBACK
+    END-IF.
+CHECK-FS-DUP.
+    IF WS-FS-DUP NOT = 00
+       DISPLAY 'DUPFILE (DUPRPT) I-O ERROR, FILE STATUS = ' WS-FS-DUP
+       MOVE 16 TO RETURN-CODE
+       GOBACK
+    END-IF.
+CHECK-FS-CKPT.
+    IF WS-FS-CKPT NOT = 00 AND WS-FS-CKPT NOT = 10
+       DISPLAY 'CHECKFILE (CKPTFILE) I-O ERROR, FILE STATUS = ' WS-FS-CKPT
+       MOVE 16 TO RETURN-CODE
+       GOBACK
+    END-IF.
+CHECK-FS-AUDIT.
+    IF WS-FS-AUDIT NOT = 00
+       DISPLAY 'AUDITFILE (AUDITLOG) I-O ERROR, FILE STATUS = ' WS-FS-AUDIT
+       MOVE 16 TO RETURN-CODE
+       GOBACK
+    END-IF.
