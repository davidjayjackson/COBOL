@@ -0,0 +1,19 @@
+      *> Shared student roster record layout, used by FILEREAD and FILEWRT
+      *> so DISK1 and DISK2 record layouts can never drift apart.
+       01 STD-REC.
+           02 STD-NO          PIC 9(03).
+           02 STD-NAME        PIC X(20).
+           02 STD-GENDER      PIC X(07).
+           02 STD-DOB.
+               03 STD-DOB-YYYY    PIC 9(04).
+               03 STD-DOB-MM      PIC 9(02).
+               03 STD-DOB-DD      PIC 9(02).
+           02 STD-STATUS-CD   PIC X(01).
+               88 STD-ACTIVE      VALUE 'A'.
+               88 STD-INACTIVE    VALUE 'I'.
+               88 STD-GRADUATED   VALUE 'G'.
+           02 STD-EFF-DATE.
+               03 STD-EFF-YYYY    PIC 9(04).
+               03 STD-EFF-MM      PIC 9(02).
+               03 STD-EFF-DD      PIC 9(02).
+           02 FILLER          PIC X(33).
