@@ -0,0 +1,14 @@
+      *> Shared customer master record layout for CUSTMAINT, built on
+      *> the Customer group from the COBOLTUT1 tutorial program
+      *> (Ident / CustName / DateOfBirth).
+       01  CustRec.
+           02  Ident        PIC 9(3).
+           02  CustName     PIC X(20).
+           02  DateOfBirth.
+               03  MOB      PIC 99.
+               03  DOB      PIC 99.
+               03  YOB      PIC 9(4).
+           02  CustStatus   PIC X(01).
+               88  CustActive    VALUE "A".
+               88  CustInactive  VALUE "I".
+           02  FILLER       PIC X(48).
