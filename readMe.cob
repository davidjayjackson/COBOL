@@ -1,37 +1,193 @@
 		>>SOURCE FORMAT FREE
-		IDENTIFICATION DIVISION.                                        
-		  PROGRAM-ID. FILEREAD.                                           
-		  ENVIRONMENT DIVISION.                                           
-		  INPUT-OUTPUT SECTION.                                            
-		  FILE-CONTROL.                                                    
-			  SELECT FILE1 ASSIGN TO DISK1.                                
-			  ORGANIZATION IS SEQUENTIAL                                   
-			  ACCESS MODE IS SEQUENTIAL                                    
-			  FILE STATUS IS WS-FS.                                       
-		  DATA DIVISION.                                                  
-		  FILE SECTION.                                                   
-			  RECORD CONTAINS 80 CHARACTERS.                              
-			  BLOCK CONTAINS 800 CHARACTERS.                              
-			  RECORDING MODE IS F.                                        
-			  DATA RECORD IS STD-REC.                                      
-		  FD  FILE1.                                                       
-		  01 STD-REC.                                                     
-			  02 STD-NO          PIC 9(03).                               
-			  02 STD-NAME        PIC X(20).                                
-			  02 STD-GENDER      PIC X(07).                               
-			  02 FILLER          PIC X(50).                               
-		  WORKING-STORAGE SECTION.                                         
-		  77 WS-FS               PIC 9(02).                                
-		  01 WS-EOF-SW           PIC X(01) VALUE 'N'.                     
-			 88 EOF-SW           VALUE 'Y'.                                
-			 88 NOT-EOF-SW       VALUE 'N'.                                
-		  PROCEDURE DIVISION.                                              
-			  DISPLAY 'SEQUENTIAL FILE READING...'.                        
-			  OPEN INPUT FILE1.                                            
-			  PERFORM UNTIL EOF-SW                                        
-				 READ FILE1                                               
-				 AT END MOVE 'Y' TO WS-EOF-SW                              
-				 DISPLAY 'RECORD READ : ' STD-REC                          
-			  END-PERFORM.                                                 
-			  CLOSE FILE1.                                                 
-			  STOP RUN.                                                    
+		IDENTIFICATION DIVISION.
+		  PROGRAM-ID. FILEREAD.
+		  ENVIRONMENT DIVISION.
+		  INPUT-OUTPUT SECTION.
+		  FILE-CONTROL.
+			  SELECT FILE1 ASSIGN DYNAMIC WS-DISK1-NAME
+			  ORGANIZATION IS INDEXED
+			  ACCESS MODE IS SEQUENTIAL
+			  RECORD KEY IS STD-NO
+			  FILE STATUS IS WS-FS.
+			  SELECT EXCPFILE ASSIGN TO EXCPRPT
+			  ORGANIZATION IS SEQUENTIAL
+			  ACCESS MODE IS SEQUENTIAL
+			  FILE STATUS IS WS-FS-EXCP.
+			  SELECT SRTFILE ASSIGN TO SRTOUT
+			  ORGANIZATION IS SEQUENTIAL
+			  ACCESS MODE IS SEQUENTIAL
+			  FILE STATUS IS WS-FS-SRT.
+			  SELECT SORT-WORK ASSIGN TO SORTWK1.
+			  SELECT CSVFILE ASSIGN TO ROSTERCSV
+			  ORGANIZATION IS LINE SEQUENTIAL
+			  FILE STATUS IS WS-FS-CSV.
+		  DATA DIVISION.
+		  FILE SECTION.
+		  FD  FILE1
+			  RECORD CONTAINS 80 CHARACTERS
+			  BLOCK CONTAINS 800 CHARACTERS
+			  RECORDING MODE IS F
+			  DATA RECORD IS STD-REC.
+		  COPY STDREC.
+		  FD  SRTFILE
+			  RECORD CONTAINS 80 CHARACTERS
+			  BLOCK CONTAINS 800 CHARACTERS
+			  RECORDING MODE IS F
+			  DATA RECORD IS SRT-REC.
+		  COPY STDREC REPLACING ==STD-REC== BY ==SRT-REC==.
+		  SD  SORT-WORK
+			  DATA RECORD IS SRT-WORK-REC.
+		  COPY STDREC REPLACING ==STD-REC== BY ==SRT-WORK-REC==.
+		  FD  EXCPFILE
+			  RECORD CONTAINS 80 CHARACTERS
+			  BLOCK CONTAINS 800 CHARACTERS
+			  RECORDING MODE IS F
+			  DATA RECORD IS EXCP-REC.
+		  01 EXCP-REC.
+			  02 EXCP-STD-NO     PIC 9(03).
+			  02 FILLER          PIC X(01) VALUE SPACE.
+			  02 EXCP-STD-NAME   PIC X(20).
+			  02 FILLER          PIC X(01) VALUE SPACE.
+			  02 EXCP-REASON     PIC X(35).
+			  02 FILLER          PIC X(20) VALUE SPACE.
+		  FD  CSVFILE
+			  DATA RECORD IS CSV-REC.
+		  01 CSV-REC             PIC X(100).
+		  WORKING-STORAGE SECTION.
+		  77 WS-FS               PIC 9(02).
+		  77 WS-FS-EXCP          PIC 9(02).
+		  77 WS-FS-SRT           PIC 9(02).
+		  77 WS-FS-CSV           PIC 9(02).
+		  01 WS-EOF-SW           PIC X(01) VALUE 'N'.
+			 88 EOF-SW           VALUE 'Y'.
+			 88 NOT-EOF-SW       VALUE 'N'.
+		  01 WS-VALID-GENDER     PIC X(07).
+			 88 VALID-GENDER     VALUES 'MALE   ' 'FEMALE ' 'UNK    '.
+		  01 WS-CSV-NAME-LEN     PIC 9(02).
+		  01 WS-CSV-GENDER-LEN   PIC 9(02).
+		  01 WS-CSV-DOB-YYYY     PIC 9(04).
+		  01 WS-CSV-DOB-MM       PIC 99.
+		  01 WS-CSV-DOB-DD       PIC 99.
+		  01 WS-CSV-EFF-YYYY     PIC 9(04).
+		  01 WS-CSV-EFF-MM       PIC 99.
+		  01 WS-CSV-EFF-DD       PIC 99.
+		  01 WS-DISK1-NAME       PIC X(30) VALUE 'DISK1'.
+		  01 WS-DISK1-ENV        PIC X(10) VALUE 'DISK1NAME'.
+		  PROCEDURE DIVISION.
+			  DISPLAY 'SEQUENTIAL FILE READING...'.
+			  ACCEPT WS-DISK1-NAME FROM ENVIRONMENT WS-DISK1-ENV
+				 ON EXCEPTION
+					MOVE 'DISK1' TO WS-DISK1-NAME
+			  END-ACCEPT.
+			  IF WS-DISK1-NAME = SPACES
+				 MOVE 'DISK1' TO WS-DISK1-NAME
+			  END-IF.
+			  SORT SORT-WORK
+				 ON ASCENDING KEY STD-NAME OF SRT-WORK-REC
+				 USING FILE1
+				 GIVING SRTFILE.
+			  PERFORM CHECK-FS1.
+			  OPEN INPUT SRTFILE.
+			  PERFORM CHECK-FS-SRT.
+			  OPEN OUTPUT EXCPFILE.
+			  PERFORM CHECK-FS-EXCP.
+			  OPEN OUTPUT CSVFILE.
+			  PERFORM CHECK-FS-CSV.
+			  MOVE 'STD_NO,STD_NAME,GENDER,DOB,STATUS,EFF_DATE' TO CSV-REC.
+			  WRITE CSV-REC.
+			  PERFORM CHECK-FS-CSV.
+			  PERFORM UNTIL EOF-SW
+				 READ SRTFILE
+				 AT END MOVE 'Y' TO WS-EOF-SW
+				 END-READ
+				 PERFORM CHECK-FS-SRT
+				 IF NOT-EOF-SW
+					DISPLAY 'RECORD READ : ' SRT-REC
+					PERFORM VALIDATE-GENDER
+					PERFORM WRITE-CSV-RECORD
+				 END-IF
+			  END-PERFORM.
+			  CLOSE SRTFILE.
+			  PERFORM CHECK-FS-SRT.
+			  CLOSE EXCPFILE.
+			  PERFORM CHECK-FS-EXCP.
+			  CLOSE CSVFILE.
+			  PERFORM CHECK-FS-CSV.
+			  GOBACK.
+		  VALIDATE-GENDER.
+			  MOVE STD-GENDER OF SRT-REC TO WS-VALID-GENDER
+			  IF NOT VALID-GENDER
+				 MOVE STD-NO OF SRT-REC TO EXCP-STD-NO
+				 MOVE STD-NAME OF SRT-REC TO EXCP-STD-NAME
+				 MOVE SPACES TO EXCP-REASON
+				 STRING 'INVALID GENDER CODE: ' STD-GENDER OF SRT-REC
+					DELIMITED BY SIZE INTO EXCP-REASON
+				 END-STRING
+				 WRITE EXCP-REC
+				 PERFORM CHECK-FS-EXCP
+			  END-IF.
+		  WRITE-CSV-RECORD.
+			  MOVE STD-DOB-YYYY OF SRT-REC TO WS-CSV-DOB-YYYY
+			  MOVE STD-DOB-MM OF SRT-REC TO WS-CSV-DOB-MM
+			  MOVE STD-DOB-DD OF SRT-REC TO WS-CSV-DOB-DD
+			  MOVE STD-EFF-YYYY OF SRT-REC TO WS-CSV-EFF-YYYY
+			  MOVE STD-EFF-MM OF SRT-REC TO WS-CSV-EFF-MM
+			  MOVE STD-EFF-DD OF SRT-REC TO WS-CSV-EFF-DD
+			  MOVE 20 TO WS-CSV-NAME-LEN
+			  PERFORM VARYING WS-CSV-NAME-LEN FROM 20 BY -1
+				 UNTIL WS-CSV-NAME-LEN = 1
+				 OR STD-NAME OF SRT-REC (WS-CSV-NAME-LEN:1) NOT = SPACE
+			  END-PERFORM
+			  MOVE 7 TO WS-CSV-GENDER-LEN
+			  PERFORM VARYING WS-CSV-GENDER-LEN FROM 7 BY -1
+				 UNTIL WS-CSV-GENDER-LEN = 1
+				 OR STD-GENDER OF SRT-REC (WS-CSV-GENDER-LEN:1) NOT = SPACE
+			  END-PERFORM
+			  MOVE SPACES TO CSV-REC
+			  STRING STD-NO OF SRT-REC     DELIMITED BY SIZE
+				 ',' DELIMITED BY SIZE
+				 STD-NAME OF SRT-REC (1:WS-CSV-NAME-LEN)   DELIMITED BY SIZE
+				 ',' DELIMITED BY SIZE
+				 STD-GENDER OF SRT-REC (1:WS-CSV-GENDER-LEN) DELIMITED BY SIZE
+				 ',' DELIMITED BY SIZE
+				 WS-CSV-DOB-MM             DELIMITED BY SIZE
+				 '/' DELIMITED BY SIZE
+				 WS-CSV-DOB-DD             DELIMITED BY SIZE
+				 '/' DELIMITED BY SIZE
+				 WS-CSV-DOB-YYYY           DELIMITED BY SIZE
+				 ',' DELIMITED BY SIZE
+				 STD-STATUS-CD OF SRT-REC  DELIMITED BY SIZE
+				 ',' DELIMITED BY SIZE
+				 WS-CSV-EFF-MM             DELIMITED BY SIZE
+				 '/' DELIMITED BY SIZE
+				 WS-CSV-EFF-DD             DELIMITED BY SIZE
+				 '/' DELIMITED BY SIZE
+				 WS-CSV-EFF-YYYY           DELIMITED BY SIZE
+				 INTO CSV-REC
+			  END-STRING
+			  WRITE CSV-REC
+			  PERFORM CHECK-FS-CSV.
+		CHECK-FS1.
+			  IF WS-FS NOT = 00
+				 DISPLAY 'FILE1 (DISK1) I-O ERROR, FILE STATUS = ' WS-FS
+				 MOVE 16 TO RETURN-CODE
+				 GOBACK
+			  END-IF.
+		CHECK-FS-SRT.
+			  IF WS-FS-SRT NOT = 00 AND WS-FS-SRT NOT = 10
+				 DISPLAY 'SRTFILE (SRTOUT) I-O ERROR, FILE STATUS = ' WS-FS-SRT
+				 MOVE 16 TO RETURN-CODE
+				 GOBACK
+			  END-IF.
+		CHECK-FS-EXCP.
+			  IF WS-FS-EXCP NOT = 00
+				 DISPLAY 'EXCPFILE (EXCPRPT) I-O ERROR, FILE STATUS = ' WS-FS-EXCP
+				 MOVE 16 TO RETURN-CODE
+				 GOBACK
+			  END-IF.
+		CHECK-FS-CSV.
+			  IF WS-FS-CSV NOT = 00
+				 DISPLAY 'CSVFILE (ROSTERCSV) I-O ERROR, FILE STATUS = ' WS-FS-CSV
+				 MOVE 16 TO RETURN-CODE
+				 GOBACK
+			  END-IF.
