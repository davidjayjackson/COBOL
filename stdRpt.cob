@@ -0,0 +1,187 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STDRPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FILE1 ASSIGN DYNAMIC WS-DISK1-NAME
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS SEQUENTIAL
+    RECORD KEY IS STD-NO
+    FILE STATUS IS WS-FS1.
+    SELECT RPTFILE ASSIGN TO ROSTRPT
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-FS-RPT.
+DATA DIVISION.
+FILE SECTION.
+FD  FILE1
+    RECORD CONTAINS 80 CHARACTERS
+    BLOCK CONTAINS 800 CHARACTERS
+    RECORDING MODE IS F
+    DATA RECORD IS STD-REC.
+COPY STDREC.
+FD  RPTFILE
+    DATA RECORD IS RPT-LINE.
+01 RPT-LINE                PIC X(80).
+WORKING-STORAGE SECTION.
+77 WS-FS1                  PIC 9(02).
+77 WS-FS-RPT                PIC 9(02).
+01 WS-EOF-SW                PIC X(01) VALUE 'N'.
+   88 EOF-SW                VALUE 'Y'.
+   88 NOT-EOF-SW            VALUE 'N'.
+01 WS-DISK1-NAME            PIC X(30) VALUE 'DISK1'.
+01 WS-DISK1-ENV             PIC X(10) VALUE 'DISK1NAME'.
+01 WS-RUN-DATE.
+   02 WS-RUN-YYYY           PIC 9(04).
+   02 WS-RUN-MM             PIC 99.
+   02 WS-RUN-DD             PIC 99.
+01 WS-RUN-DATE-DISPLAY      PIC X(10).
+77 WS-PAGE-NO               PIC 9(03) VALUE ZERO.
+77 WS-LINE-COUNT            PIC 9(02) VALUE ZERO.
+77 WS-LINES-PER-PAGE        PIC 9(02) VALUE 20.
+77 WS-TOTAL-MALE            PIC 9(05) VALUE ZERO.
+77 WS-TOTAL-FEMALE          PIC 9(05) VALUE ZERO.
+77 WS-TOTAL-UNK             PIC 9(05) VALUE ZERO.
+77 WS-TOTAL-COUNT           PIC 9(05) VALUE ZERO.
+01 WS-PAGE-HEADER.
+   02 FILLER                PIC X(10) VALUE 'RUN DATE: '.
+   02 WS-HDR-DATE           PIC X(10).
+   02 FILLER                PIC X(09) VALUE SPACES.
+   02 FILLER                PIC X(22) VALUE 'STUDENT ROSTER REPORT'.
+   02 FILLER                PIC X(08) VALUE SPACES.
+   02 FILLER                PIC X(06) VALUE 'PAGE: '.
+   02 WS-HDR-PAGE           PIC ZZ9.
+   02 FILLER                PIC X(12) VALUE SPACES.
+01 WS-COLUMN-HEADER         PIC X(80) VALUE
+   'STD-NO  STUDENT NAME          GENDER   STATUS'.
+01 WS-DETAIL-LINE.
+   02 WS-DTL-STD-NO         PIC ZZ9.
+   02 FILLER                PIC X(02) VALUE SPACES.
+   02 WS-DTL-NAME           PIC X(20).
+   02 FILLER                PIC X(02) VALUE SPACES.
+   02 WS-DTL-GENDER         PIC X(07).
+   02 FILLER                PIC X(02) VALUE SPACES.
+   02 WS-DTL-STATUS         PIC X(01).
+   02 FILLER                PIC X(43) VALUE SPACES.
+01 WS-SUBTOTAL-LINE.
+   02 WS-SUB-LABEL          PIC X(25).
+   02 WS-SUB-COUNT          PIC ZZZZ9.
+   02 FILLER                PIC X(50) VALUE SPACES.
+PROCEDURE DIVISION.
+    DISPLAY 'GENERATING PAGINATED ROSTER REPORT...'
+    ACCEPT WS-DISK1-NAME FROM ENVIRONMENT WS-DISK1-ENV
+       ON EXCEPTION
+          MOVE 'DISK1' TO WS-DISK1-NAME
+    END-ACCEPT
+    IF WS-DISK1-NAME = SPACES
+       MOVE 'DISK1' TO WS-DISK1-NAME
+    END-IF
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    STRING WS-RUN-MM DELIMITED BY SIZE
+       '/' DELIMITED BY SIZE
+       WS-RUN-DD DELIMITED BY SIZE
+       '/' DELIMITED BY SIZE
+       WS-RUN-YYYY DELIMITED BY SIZE
+       INTO WS-RUN-DATE-DISPLAY
+    END-STRING
+    OPEN INPUT FILE1.
+    PERFORM CHECK-FS1.
+    OPEN OUTPUT RPTFILE.
+    PERFORM CHECK-FS-RPT.
+    PERFORM UNTIL EOF-SW
+       READ FILE1
+          AT END MOVE 'Y' TO WS-EOF-SW
+       END-READ
+       PERFORM CHECK-FS1
+       IF NOT-EOF-SW
+          PERFORM ACCUMULATE-GENDER-TOTAL
+          IF WS-LINE-COUNT = 0
+             PERFORM WRITE-PAGE-HEADER
+          END-IF
+          PERFORM WRITE-DETAIL-LINE
+       END-IF
+    END-PERFORM.
+    PERFORM WRITE-FINAL-TOTALS.
+    CLOSE FILE1.
+    PERFORM CHECK-FS1.
+    CLOSE RPTFILE.
+    PERFORM CHECK-FS-RPT.
+    DISPLAY 'REPORT COMPLETE - ' WS-PAGE-NO ' PAGE(S), '
+       WS-TOTAL-COUNT ' STUDENT(S)'.
+    GOBACK.
+WRITE-PAGE-HEADER.
+    ADD 1 TO WS-PAGE-NO
+    MOVE WS-RUN-DATE-DISPLAY TO WS-HDR-DATE
+    MOVE WS-PAGE-NO TO WS-HDR-PAGE
+    MOVE WS-PAGE-HEADER TO RPT-LINE
+    WRITE RPT-LINE
+    PERFORM CHECK-FS-RPT
+    MOVE SPACES TO RPT-LINE
+    WRITE RPT-LINE
+    PERFORM CHECK-FS-RPT
+    MOVE WS-COLUMN-HEADER TO RPT-LINE
+    WRITE RPT-LINE
+    PERFORM CHECK-FS-RPT.
+WRITE-DETAIL-LINE.
+    MOVE SPACES TO WS-DETAIL-LINE
+    MOVE STD-NO OF STD-REC TO WS-DTL-STD-NO
+    MOVE STD-NAME OF STD-REC TO WS-DTL-NAME
+    MOVE STD-GENDER OF STD-REC TO WS-DTL-GENDER
+    MOVE STD-STATUS-CD OF STD-REC TO WS-DTL-STATUS
+    MOVE WS-DETAIL-LINE TO RPT-LINE
+    WRITE RPT-LINE
+    PERFORM CHECK-FS-RPT
+    ADD 1 TO WS-LINE-COUNT
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+       MOVE ZERO TO WS-LINE-COUNT
+    END-IF.
+ACCUMULATE-GENDER-TOTAL.
+    ADD 1 TO WS-TOTAL-COUNT
+    EVALUATE STD-GENDER OF STD-REC
+       WHEN 'MALE   '
+          ADD 1 TO WS-TOTAL-MALE
+       WHEN 'FEMALE '
+          ADD 1 TO WS-TOTAL-FEMALE
+       WHEN OTHER
+          ADD 1 TO WS-TOTAL-UNK
+    END-EVALUATE.
+WRITE-FINAL-TOTALS.
+    MOVE SPACES TO RPT-LINE
+    WRITE RPT-LINE
+    PERFORM CHECK-FS-RPT
+    MOVE SPACES TO WS-SUBTOTAL-LINE
+    MOVE 'TOTAL MALE STUDENTS     ' TO WS-SUB-LABEL
+    MOVE WS-TOTAL-MALE TO WS-SUB-COUNT
+    MOVE WS-SUBTOTAL-LINE TO RPT-LINE
+    WRITE RPT-LINE
+    PERFORM CHECK-FS-RPT
+    MOVE SPACES TO WS-SUBTOTAL-LINE
+    MOVE 'TOTAL FEMALE STUDENTS   ' TO WS-SUB-LABEL
+    MOVE WS-TOTAL-FEMALE TO WS-SUB-COUNT
+    MOVE WS-SUBTOTAL-LINE TO RPT-LINE
+    WRITE RPT-LINE
+    PERFORM CHECK-FS-RPT
+    MOVE SPACES TO WS-SUBTOTAL-LINE
+    MOVE 'TOTAL UNKNOWN GENDER     ' TO WS-SUB-LABEL
+    MOVE WS-TOTAL-UNK TO WS-SUB-COUNT
+    MOVE WS-SUBTOTAL-LINE TO RPT-LINE
+    WRITE RPT-LINE
+    PERFORM CHECK-FS-RPT
+    MOVE SPACES TO WS-SUBTOTAL-LINE
+    MOVE 'TOTAL STUDENTS ON ROSTER ' TO WS-SUB-LABEL
+    MOVE WS-TOTAL-COUNT TO WS-SUB-COUNT
+    MOVE WS-SUBTOTAL-LINE TO RPT-LINE
+    WRITE RPT-LINE
+    PERFORM CHECK-FS-RPT.
+CHECK-FS1.
+    IF WS-FS1 NOT = 00 AND WS-FS1 NOT = 10
+       DISPLAY 'FILE1 (DISK1) I-O ERROR, FILE STATUS = ' WS-FS1
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF.
+CHECK-FS-RPT.
+    IF WS-FS-RPT NOT = 00
+       DISPLAY 'RPTFILE (ROSTRPT) I-O ERROR, FILE STATUS = ' WS-FS-RPT
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF.
